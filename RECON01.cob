@@ -0,0 +1,252 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. RECON01.
+000030 AUTHOR. CLEBSON LIRA.
+000040 INSTALLATION. BANCO LIRA - CENTRO DE PROCESSAMENTO DE DADOS.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    JOB DE FECHAMENTO DIARIO (RECONCILIACAO). LE O JORNAL DE    *
+000090*    MOVIMENTOS (ARQUIVO JORNAL), CLASSIFICA-O POR CONTA E       *
+000100*    SEQUENCIA E EMITE, PARA CADA CONTA COM MOVIMENTO NA DATA    *
+000110*    DE PROCESSAMENTO, O SALDO DE ABERTURA, O TOTAL DE DEPOSITOS *
+000120*    E DE SAQUES, O SALDO DE FECHAMENTO E UM TOTAL DE CONTROLE   *
+000130*    (QUANTIDADE DE LANCAMENTOS E HASH DA SEQUENCIA), SEGUIDO DE *
+000140*    UM TOTAL GERAL DO DIA PARA CONFERENCIA DO FECHAMENTO.       *
+000150*****************************************************************
+000160*    HISTORICO DE MANUTENCAO                                    *
+000170*    DATA       AUTOR   DESCRICAO                                *
+000180*    ---------- ------- -----------------------------------------
+000190*    2026-08-09 CL      CRIACAO DO JOB - RELATORIO DE            *
+000200*                       RECONCILIACAO DO FECHAMENTO DIARIO       *
+000210*****************************************************************
+000220 ENVIRONMENT DIVISION.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT JORNAL-MOVTO ASSIGN TO "JORNAL"
+000260         ORGANIZATION IS SEQUENTIAL
+000270         FILE STATUS IS WS-STATUS-JORNAL.
+000280     SELECT ARQ-ORDENACAO ASSIGN TO "RECWORK".
+000290     SELECT JORNAL-CLASSIFICADO ASSIGN TO "JRNCLAS"
+000300         ORGANIZATION IS SEQUENTIAL
+000310         FILE STATUS IS WS-STATUS-CLASSIF.
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340 FD  JORNAL-MOVTO
+000350     LABEL RECORD IS STANDARD.
+000360 COPY MOVREG.
+000370 SD  ARQ-ORDENACAO.
+000380 COPY MOVREG REPLACING
+000381     ==MOV-REGISTRO==         BY ==SRT-REGISTRO==
+000382     ==MOV-NUMERO-CONTA==     BY ==SRT-NUMERO-CONTA==
+000383     ==MOV-SEQUENCIA==        BY ==SRT-SEQUENCIA==
+000384     ==MOV-DATA==             BY ==SRT-DATA==
+000385     ==MOV-HORA==             BY ==SRT-HORA==
+000386     ==MOV-TIPO-DEPOSITO==    BY ==SRT-TIPO-DEPOSITO==
+000387     ==MOV-TIPO-SAQUE==       BY ==SRT-TIPO-SAQUE==
+000388     ==MOV-TIPO-JUROS==       BY ==SRT-TIPO-JUROS==
+000389     ==MOV-TIPO==             BY ==SRT-TIPO==
+000390     ==MOV-VALOR==            BY ==SRT-VALOR==
+000391     ==MOV-SALDO-RESULTANTE== BY ==SRT-SALDO-RESULTANTE==.
+000400 FD  JORNAL-CLASSIFICADO
+000410     LABEL RECORD IS STANDARD.
+000420 COPY MOVREG REPLACING
+000421     ==MOV-REGISTRO==         BY ==ORD-REGISTRO==
+000422     ==MOV-NUMERO-CONTA==     BY ==ORD-NUMERO-CONTA==
+000423     ==MOV-SEQUENCIA==        BY ==ORD-SEQUENCIA==
+000424     ==MOV-DATA==             BY ==ORD-DATA==
+000425     ==MOV-HORA==             BY ==ORD-HORA==
+000426     ==MOV-TIPO-DEPOSITO==    BY ==ORD-TIPO-DEPOSITO==
+000427     ==MOV-TIPO-SAQUE==       BY ==ORD-TIPO-SAQUE==
+000428     ==MOV-TIPO-JUROS==       BY ==ORD-TIPO-JUROS==
+000429     ==MOV-TIPO==             BY ==ORD-TIPO==
+000430     ==MOV-VALOR==            BY ==ORD-VALOR==
+000431     ==MOV-SALDO-RESULTANTE== BY ==ORD-SALDO-RESULTANTE==.
+000440 WORKING-STORAGE SECTION.
+000450 01  WS-STATUS-JORNAL            PIC X(02) VALUE "00".
+000460     88  ST-JORNAL-OK                      VALUE "00".
+000470     88  ST-JORNAL-INEXISTENTE              VALUE "35".
+000480 01  WS-STATUS-CLASSIF           PIC X(02) VALUE "00".
+000490     88  ST-CLASSIF-OK                     VALUE "00".
+000500     88  ST-CLASSIF-FIM                     VALUE "10".
+000510 01  WS-FLAGS.
+000520     05  WS-FIM-CLASSIFICADO     PIC X(01) VALUE "N".
+000530         88  SW-FIM-CLASSIFICADO       VALUE "S".
+000540     05  WS-PRIMEIRO-DO-GRUPO    PIC X(01) VALUE "S".
+000550         88  SW-PRIMEIRO-DO-GRUPO      VALUE "S".
+000560 01  WS-DATA-PROCESSAMENTO       PIC 9(08) VALUE ZERO.
+000570 01  WS-CONTA-ANTERIOR           PIC 9(07) VALUE ZERO.
+000580 01  WS-ACUMULADORES-CONTA.
+000590     05  WS-QTD-CONTA            PIC 9(05) COMP VALUE ZERO.
+000600     05  WS-HASH-CONTA           PIC 9(09) COMP VALUE ZERO.
+000610     05  WS-TOTAL-DEPOSITOS-CTA  PIC 9(07)V99 VALUE ZERO.
+000620     05  WS-TOTAL-SAQUES-CTA     PIC 9(07)V99 VALUE ZERO.
+000625     05  WS-TOTAL-JUROS-CTA      PIC 9(07)V99 VALUE ZERO.
+000630     05  WS-SALDO-ABERTURA-CTA   PIC S9(07)V99 SIGN IS TRAILING
+000640                                 SEPARATE CHARACTER.
+000650     05  WS-SALDO-FECHAMENTO-CTA PIC S9(07)V99 SIGN IS TRAILING
+000660                                 SEPARATE CHARACTER.
+000670 01  WS-ACUMULADORES-GERAL.
+000680     05  WS-QTD-CONTAS-GERAL     PIC 9(05) COMP VALUE ZERO.
+000690     05  WS-QTD-LANCTOS-GERAL    PIC 9(07) COMP VALUE ZERO.
+000700     05  WS-HASH-GERAL           PIC 9(09) COMP VALUE ZERO.
+000710     05  WS-TOTAL-DEPOSITOS-GERAL PIC 9(09)V99 VALUE ZERO.
+000720     05  WS-TOTAL-SAQUES-GERAL   PIC 9(09)V99 VALUE ZERO.
+000725     05  WS-TOTAL-JUROS-GERAL    PIC 9(09)V99 VALUE ZERO.
+000730 PROCEDURE DIVISION.
+000740 0000-MAINLINE.
+000750     PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+000760     PERFORM 2000-PROCESSAR-JORNAL THRU 2000-EXIT
+000770     PERFORM 3000-FINALIZAR THRU 3000-EXIT
+000780     STOP RUN.
+000790*
+000800*----------------------------------------------------------------
+000810*    1000-INICIALIZAR
+000820*    OBTEM A DATA DE PROCESSAMENTO E CLASSIFICA O JORNAL DE      *
+000830*    MOVIMENTOS POR CONTA E SEQUENCIA, PARA PERMITIR A QUEBRA    *
+000840*    DE CONTROLE POR CONTA NA FASE DE PROCESSAMENTO.             *
+000850*----------------------------------------------------------------
+000860 1000-INICIALIZAR.
+000870     ACCEPT WS-DATA-PROCESSAMENTO FROM DATE YYYYMMDD
+000880     SORT ARQ-ORDENACAO
+000890         ON ASCENDING KEY SRT-NUMERO-CONTA SRT-SEQUENCIA
+000900         USING JORNAL-MOVTO
+000910         GIVING JORNAL-CLASSIFICADO
+000920     IF ST-JORNAL-INEXISTENTE THEN
+000930         DISPLAY "RECON01: ARQUIVO JORNAL INEXISTENTE, NADA "
+000940                 "A RECONCILIAR"
+000950         GO TO 9999-ABENDAR
+000960     END-IF
+000970     OPEN INPUT JORNAL-CLASSIFICADO
+000980     IF NOT ST-CLASSIF-OK THEN
+000990         DISPLAY "RECON01: ERRO AO ABRIR JORNAL CLASSIFICADO, "
+001000                 "STATUS " WS-STATUS-CLASSIF
+001010         GO TO 9999-ABENDAR
+001020     END-IF
+001030     DISPLAY "-------------------------------------------------".
+001040     DISPLAY "RECON01 - RECONCILIACAO DIARIA - "
+001045             WS-DATA-PROCESSAMENTO.
+001050     DISPLAY "-------------------------------------------------".
+001060 1000-EXIT.
+001070     EXIT.
+001080*
+001090*----------------------------------------------------------------
+001100*    2000-PROCESSAR-JORNAL
+001110*    PERCORRE O JORNAL CLASSIFICADO, ACUMULANDO OS TOTAIS DE     *
+001120*    CADA CONTA (QUEBRA DE CONTROLE POR ORD-NUMERO-CONTA) E      *
+001130*    CONSIDERANDO, PARA OS TOTAIS, APENAS OS LANCAMENTOS DA      *
+001140*    DATA DE PROCESSAMENTO.                                     *
+001150*----------------------------------------------------------------
+001160 2000-PROCESSAR-JORNAL.
+001170     PERFORM UNTIL SW-FIM-CLASSIFICADO
+001180         READ JORNAL-CLASSIFICADO
+001190             AT END
+001200                 MOVE "S" TO WS-FIM-CLASSIFICADO
+001210             NOT AT END
+001220                 PERFORM 2100-TRATAR-REGISTRO THRU 2100-EXIT
+001230         END-READ
+001240     END-PERFORM
+001250     IF WS-CONTA-ANTERIOR NOT = ZERO THEN
+001260         PERFORM 2200-FINALIZAR-GRUPO THRU 2200-EXIT
+001270     END-IF.
+001280 2000-EXIT.
+001290     EXIT.
+001300*
+001310 2100-TRATAR-REGISTRO.
+001320     IF ORD-NUMERO-CONTA NOT = WS-CONTA-ANTERIOR THEN
+001330         IF WS-CONTA-ANTERIOR NOT = ZERO THEN
+001340             PERFORM 2200-FINALIZAR-GRUPO THRU 2200-EXIT
+001350         END-IF
+001360         MOVE ORD-NUMERO-CONTA TO WS-CONTA-ANTERIOR
+001370         MOVE "S" TO WS-PRIMEIRO-DO-GRUPO
+001380         MOVE ZERO TO WS-QTD-CONTA WS-HASH-CONTA
+001390         MOVE ZERO TO WS-TOTAL-DEPOSITOS-CTA WS-TOTAL-SAQUES-CTA
+001395         MOVE ZERO TO WS-TOTAL-JUROS-CTA
+001400     END-IF
+001410     IF ORD-DATA = WS-DATA-PROCESSAMENTO THEN
+001420         ADD 1 TO WS-QTD-CONTA
+001430         ADD ORD-SEQUENCIA TO WS-HASH-CONTA
+001440         IF SW-PRIMEIRO-DO-GRUPO THEN
+001450             IF ORD-TIPO-SAQUE THEN
+001460                 COMPUTE WS-SALDO-ABERTURA-CTA =
+001470                         ORD-SALDO-RESULTANTE + ORD-VALOR
+001475             ELSE
+001476                 IF ORD-TIPO-JUROS AND ORD-SALDO-RESULTANTE < ZERO
+001477                     COMPUTE WS-SALDO-ABERTURA-CTA =
+001478                             ORD-SALDO-RESULTANTE + ORD-VALOR
+001479                 ELSE
+001480                     COMPUTE WS-SALDO-ABERTURA-CTA =
+001490                             ORD-SALDO-RESULTANTE - ORD-VALOR
+001495                 END-IF
+001500             END-IF
+001510             MOVE "N" TO WS-PRIMEIRO-DO-GRUPO
+001530         END-IF
+001540         MOVE ORD-SALDO-RESULTANTE TO WS-SALDO-FECHAMENTO-CTA
+001550         IF ORD-TIPO-DEPOSITO THEN
+001560             ADD ORD-VALOR TO WS-TOTAL-DEPOSITOS-CTA
+001565         ELSE
+001566             IF ORD-TIPO-JUROS THEN
+001567                 ADD ORD-VALOR TO WS-TOTAL-JUROS-CTA
+001568             ELSE
+001580                 ADD ORD-VALOR TO WS-TOTAL-SAQUES-CTA
+001585             END-IF
+001590         END-IF
+001600     END-IF.
+001610 2100-EXIT.
+001620     EXIT.
+001630*
+001640*----------------------------------------------------------------
+001650*    2200-FINALIZAR-GRUPO
+001660*    IMPRIME A LINHA DE RECONCILIACAO DA CONTA ENCERRADA E       *
+001670*    ACUMULA OS TOTAIS GERAIS DO DIA. CONTAS SEM LANCAMENTO NA   *
+001680*    DATA DE PROCESSAMENTO (WS-QTD-CONTA = ZERO) NAO SAO         *
+001690*    IMPRESSAS.                                                 *
+001700*----------------------------------------------------------------
+001710 2200-FINALIZAR-GRUPO.
+001720     IF WS-QTD-CONTA > ZERO THEN
+001730         DISPLAY "CONTA: " WS-CONTA-ANTERIOR
+001740         DISPLAY "  SALDO ABERTURA...: R$ " WS-SALDO-ABERTURA-CTA
+001750         DISPLAY "  TOTAL DEPOSITOS..: R$ "
+001752                 WS-TOTAL-DEPOSITOS-CTA
+001760         DISPLAY "  TOTAL SAQUES.....: R$ " WS-TOTAL-SAQUES-CTA
+001765         DISPLAY "  TOTAL JUROS......: R$ " WS-TOTAL-JUROS-CTA
+001770         DISPLAY "  SALDO FECHAMENTO.: R$ "
+001772                 WS-SALDO-FECHAMENTO-CTA
+001780         DISPLAY "  QTD LANCAMENTOS...: " WS-QTD-CONTA
+001790         DISPLAY "  HASH DE CONTROLE..: " WS-HASH-CONTA
+001800         ADD 1 TO WS-QTD-CONTAS-GERAL
+001810         ADD WS-QTD-CONTA TO WS-QTD-LANCTOS-GERAL
+001820         ADD WS-HASH-CONTA TO WS-HASH-GERAL
+001830         ADD WS-TOTAL-DEPOSITOS-CTA TO WS-TOTAL-DEPOSITOS-GERAL
+001840         ADD WS-TOTAL-SAQUES-CTA TO WS-TOTAL-SAQUES-GERAL
+001845         ADD WS-TOTAL-JUROS-CTA TO WS-TOTAL-JUROS-GERAL
+001850     END-IF.
+001860 2200-EXIT.
+001870     EXIT.
+001880*
+001890*----------------------------------------------------------------
+001900*    3000-FINALIZAR
+001910*    IMPRIME O TOTAL GERAL DO DIA (TODAS AS CONTAS COM           *
+001920*    MOVIMENTO) E FECHA OS ARQUIVOS.                             *
+001930*----------------------------------------------------------------
+001940 3000-FINALIZAR.
+001950     CLOSE JORNAL-CLASSIFICADO
+001960     DISPLAY "-------------------------------------------------".
+001970     DISPLAY "TOTAL GERAL DO DIA".
+001980     DISPLAY "  QTD DE CONTAS COM MOVIMENTO..: "
+001990             WS-QTD-CONTAS-GERAL.
+002000     DISPLAY "  QTD DE LANCAMENTOS...........: "
+002010             WS-QTD-LANCTOS-GERAL.
+002020     DISPLAY "  TOTAL DE DEPOSITOS...........: R$ "
+002030             WS-TOTAL-DEPOSITOS-GERAL.
+002040     DISPLAY "  TOTAL DE SAQUES..............: R$ "
+002050             WS-TOTAL-SAQUES-GERAL.
+002055     DISPLAY "  TOTAL DE JUROS...............: R$ "
+002056             WS-TOTAL-JUROS-GERAL.
+002060     DISPLAY "  HASH DE CONTROLE GERAL.......: " WS-HASH-GERAL.
+002070     DISPLAY "-------------------------------------------------".
+002080 3000-EXIT.
+002090     EXIT.
+002100*
+002110 9999-ABENDAR.
+002120     MOVE 16 TO RETURN-CODE
+002130     STOP RUN.
