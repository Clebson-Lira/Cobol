@@ -0,0 +1,250 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. JUROS01.
+000030 AUTHOR. CLEBSON LIRA.
+000040 INSTALLATION. BANCO LIRA - CENTRO DE PROCESSAMENTO DE DADOS.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    JOB NOTURNO DE POSTAGEM DE JUROS/TAXA DE MANUTENCAO SOBRE   *
+000090*    O ARQUIVO MESTRE DE CONTAS (CONTAS). PROCESSA O ARQUIVO DO  *
+000100*    INICIO AO FIM EM SEQUENCIA DE CHAVE, GRAVANDO UM REGISTRO   *
+000110*    DE CHECKPOINT A CADA WS-INTERVALO-CHECKPOINT CONTAS. CASO O *
+000120*    JOB ABENDE E SEJA RESUBMETIDO, RETOMA A PARTIR DA ULTIMA    *
+000130*    CONTA CONFIRMADA NO CHECKPOINT, EVITANDO REPROCESSAR (E     *
+000140*    POSTAR JUROS EM DUPLICIDADE) NAS CONTAS JA CONCLUIDAS.      *
+000150*****************************************************************
+000160*    HISTORICO DE MANUTENCAO                                    *
+000170*    DATA       AUTOR   DESCRICAO                                *
+000180*    ---------- ------- -----------------------------------------
+000190*    2026-08-09 CL      CRIACAO DO JOB - JUROS NOTURNO COM       *
+000200*                       RESTART/CHECKPOINT                      *
+000205*    2026-08-09 CL      CONTAS COM SALDO NEGATIVO (LIMITE        *
+000206*                       ESPECIAL UTILIZADO) PASSAM A SER         *
+000207*                       COBRADAS COM TAXA DE CHEQUE ESPECIAL,    *
+000208*                       MAIS ALTA QUE A TAXA NORMAL.             *
+000210*****************************************************************
+000220 ENVIRONMENT DIVISION.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT CONTAS-MASTER ASSIGN TO "CONTAS"
+000260         ORGANIZATION IS INDEXED
+000270         ACCESS MODE IS DYNAMIC
+000280         RECORD KEY IS CTA-NUMERO
+000290         FILE STATUS IS WS-STATUS-CONTAS.
+000300     SELECT CHECKPT ASSIGN TO "CHECKPT"
+000310         ORGANIZATION IS SEQUENTIAL
+000320         FILE STATUS IS WS-STATUS-CHECKPT.
+000325     SELECT JORNAL-MOVTO ASSIGN TO "JORNAL"
+000326         ORGANIZATION IS SEQUENTIAL
+000327         FILE STATUS IS WS-STATUS-JORNAL.
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350 FD  CONTAS-MASTER
+000360     LABEL RECORD IS STANDARD.
+000370 COPY CTACAD.
+000380 FD  CHECKPT
+000390     LABEL RECORD IS STANDARD.
+000400 COPY CKPTREG.
+000405 FD  JORNAL-MOVTO
+000406     LABEL RECORD IS STANDARD.
+000407 COPY MOVREG.
+000410 WORKING-STORAGE SECTION.
+000420 01  WS-FLAGS.
+000430     05  WS-FIM-CONTAS           PIC X(01) VALUE "N".
+000440         88  SW-FIM-CONTAS              VALUE "S".
+000450     05  WS-MODO-RESTART         PIC X(01) VALUE "N".
+000460         88  SW-MODO-RESTART            VALUE "S".
+000470     05  WS-CHECKPT-EXISTE       PIC X(01) VALUE "N".
+000480         88  SW-CHECKPT-EXISTE          VALUE "S".
+000490 01  WS-STATUS-CONTAS            PIC X(02) VALUE "00".
+000500     88  ST-CONTAS-OK                     VALUE "00".
+000510     88  ST-CONTAS-FIM                    VALUE "10".
+000520     88  ST-CONTAS-INVALID-KEY            VALUE "23".
+000530     88  ST-CONTAS-INEXISTENTE            VALUE "35".
+000540 01  WS-STATUS-CHECKPT           PIC X(02) VALUE "00".
+000550     88  ST-CHECKPT-OK                     VALUE "00".
+000560     88  ST-CHECKPT-FIM                    VALUE "10".
+000570     88  ST-CHECKPT-INEXISTENTE            VALUE "35".
+000575 01  WS-STATUS-JORNAL            PIC X(02) VALUE "00".
+000576     88  ST-JORNAL-OK                     VALUE "00".
+000577 01  WS-DATA-HORA-JUROS.
+000578     05  WS-DATA-SISTEMA-J       PIC 9(08) VALUE ZERO.
+000579     05  WS-HORA-SISTEMA-J       PIC 9(08) VALUE ZERO.
+000580 01  WS-CONTADORES.
+000590     05  WS-INTERVALO-CHECKPOINT  PIC 9(05) COMP VALUE 100.
+000600     05  WS-CONTADOR-INTERVALO    PIC 9(05) COMP VALUE ZERO.
+000610     05  WS-TOTAL-PROCESSADO      PIC 9(07) COMP VALUE ZERO.
+000620     05  WS-ULTIMA-CONTA-PROC     PIC 9(07) VALUE ZERO.
+000630 01  WS-PARAMETROS-JUROS.
+000640     05  WS-TAXA-JUROS-DIARIA     PIC V9(4) VALUE 0.0005.
+000645     05  WS-TAXA-JUROS-LIMITE     PIC V9(4) VALUE 0.0020.
+000650     05  WS-VALOR-JUROS           PIC S9(07)V99 VALUE ZERO.
+000660 01  WS-DATA-PROCESSAMENTO        PIC 9(08) VALUE ZERO.
+000670 PROCEDURE DIVISION.
+000680 0000-MAINLINE.
+000690     PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+000700     PERFORM 2000-PROCESSAR-CONTAS THRU 2000-EXIT
+000710     PERFORM 3000-FINALIZAR THRU 3000-EXIT
+000720     STOP RUN.
+000730*
+000740 1000-INICIALIZAR.
+000750     ACCEPT WS-DATA-PROCESSAMENTO FROM DATE YYYYMMDD
+000760     PERFORM 1100-LER-CHECKPOINT THRU 1100-EXIT
+000770     OPEN I-O CONTAS-MASTER
+000780     IF NOT ST-CONTAS-OK
+000790         DISPLAY "JUROS01: ERRO AO ABRIR CONTAS, STATUS "
+000800                 WS-STATUS-CONTAS
+000810         GO TO 9999-ABENDAR
+000820     END-IF
+000830     OPEN EXTEND CHECKPT
+000840     IF NOT ST-CHECKPT-OK
+000850         CLOSE CHECKPT
+000860         OPEN OUTPUT CHECKPT
+000870         CLOSE CHECKPT
+000880         OPEN EXTEND CHECKPT
+000890     END-IF
+000891     OPEN EXTEND JORNAL-MOVTO
+000892     IF NOT ST-JORNAL-OK
+000893         CLOSE JORNAL-MOVTO
+000894         OPEN OUTPUT JORNAL-MOVTO
+000895         CLOSE JORNAL-MOVTO
+000896         OPEN EXTEND JORNAL-MOVTO
+000897     END-IF.
+000900 1000-EXIT.
+000910     EXIT.
+000920*
+000930*----------------------------------------------------------------
+000940*    1100-LER-CHECKPOINT
+000950*    LE O ARQUIVO DE CHECKPOINT ATE O FINAL, GUARDANDO O ULTIMO
+000960*    REGISTRO GRAVADO. SE EXISTIR, O JOB ESTA SENDO RESUBMETIDO
+000970*    APOS UM ABEND E DEVE RETOMAR A PARTIR DA CONTA REGISTRADA.
+000980*----------------------------------------------------------------
+000990 1100-LER-CHECKPOINT.
+001000     OPEN INPUT CHECKPT
+001010     IF ST-CHECKPT-INEXISTENTE
+001020         CLOSE CHECKPT
+001030         GO TO 1100-EXIT
+001040     END-IF
+001050     PERFORM UNTIL ST-CHECKPT-FIM
+001060         READ CHECKPT
+001070             AT END
+001080                 CONTINUE
+001090             NOT AT END
+001100                 MOVE "S" TO WS-CHECKPT-EXISTE
+001110                 MOVE CKPT-ULTIMA-CONTA-PROCESSADA
+001120                     TO WS-ULTIMA-CONTA-PROC
+001130                 MOVE CKPT-QTD-PROCESSADA TO WS-TOTAL-PROCESSADO
+001140         END-READ
+001150     END-PERFORM
+001160     CLOSE CHECKPT
+001170     IF SW-CHECKPT-EXISTE
+001180         MOVE "S" TO WS-MODO-RESTART
+001190         DISPLAY "JUROS01: RETOMANDO APOS A CONTA "
+001200                 WS-ULTIMA-CONTA-PROC
+001210     END-IF.
+001220 1100-EXIT.
+001230     EXIT.
+001240*
+001250 2000-PROCESSAR-CONTAS.
+001260     IF SW-MODO-RESTART
+001270         MOVE WS-ULTIMA-CONTA-PROC TO CTA-NUMERO
+001280         START CONTAS-MASTER KEY IS GREATER THAN CTA-NUMERO
+001290             INVALID KEY
+001300                 MOVE "S" TO WS-FIM-CONTAS
+001310         END-START
+001320     END-IF
+001330     PERFORM UNTIL SW-FIM-CONTAS
+001340         READ CONTAS-MASTER NEXT RECORD
+001350             AT END
+001360                 MOVE "S" TO WS-FIM-CONTAS
+001370             NOT AT END
+001380                 PERFORM 2100-APLICAR-JUROS THRU 2100-EXIT
+001390         END-READ
+001400     END-PERFORM.
+001410 2000-EXIT.
+001420     EXIT.
+001430*
+001440*----------------------------------------------------------------
+001450*    2100-APLICAR-JUROS
+001460*    CALCULA OS JUROS DO DIA SOBRE O SALDO DA CONTA, REGRAVA O
+001470*    REGISTRO, GRAVA O LANCAMENTO NO JORNAL E, A CADA
+001480*    WS-INTERVALO-CHECKPOINT CONTAS, GRAVA UM NOVO PONTO DE
+001485*    CHECKPOINT PARA EVENTUAL RESTART. CTA-DATA-ULTIMO-JUROS E
+001486*    CONFERIDA ANTES DE POSTAR: SE A CONTA JA RECEBEU JUROS NA
+001487*    DATA DE PROCESSAMENTO, O REGISTRO E IGNORADO, PARA QUE UM
+001488*    RESTART ENTRE CHECKPOINTS NAO POSTE OS JUROS EM DUPLICIDADE.
+001490*----------------------------------------------------------------
+001500 2100-APLICAR-JUROS.
+001501     IF CTA-DATA-ULTIMO-JUROS = WS-DATA-PROCESSAMENTO
+001502         ADD 1 TO WS-TOTAL-PROCESSADO
+001503         GO TO 2100-EXIT
+001504     END-IF
+001505     IF CTA-SALDO >= ZERO
+001506         COMPUTE WS-VALOR-JUROS ROUNDED =
+001507                 CTA-SALDO * WS-TAXA-JUROS-DIARIA
+001508         ADD WS-VALOR-JUROS TO CTA-SALDO
+001509     ELSE
+001510         COMPUTE WS-VALOR-JUROS ROUNDED =
+001511                 -1 * CTA-SALDO * WS-TAXA-JUROS-LIMITE
+001512         SUBTRACT WS-VALOR-JUROS FROM CTA-SALDO
+001513     END-IF
+001514     MOVE WS-DATA-PROCESSAMENTO TO CTA-DATA-ULTIMO-JUROS
+001520     ADD 1 TO CTA-ULTIMO-SEQ-MOVTO
+001521     ACCEPT WS-DATA-SISTEMA-J FROM DATE YYYYMMDD
+001522     ACCEPT WS-HORA-SISTEMA-J FROM TIME
+001523     MOVE CTA-NUMERO TO MOV-NUMERO-CONTA
+001524     MOVE CTA-ULTIMO-SEQ-MOVTO TO MOV-SEQUENCIA
+001525     MOVE WS-DATA-SISTEMA-J TO MOV-DATA
+001526     MOVE WS-HORA-SISTEMA-J TO MOV-HORA
+001527     MOVE "J" TO MOV-TIPO
+001528     MOVE WS-VALOR-JUROS TO MOV-VALOR
+001529     MOVE CTA-SALDO TO MOV-SALDO-RESULTANTE
+001530     WRITE MOV-REGISTRO
+001531     IF NOT ST-JORNAL-OK
+001532         DISPLAY "JUROS01: ERRO AO GRAVAR JORNAL, CONTA "
+001533                 CTA-NUMERO " STATUS " WS-STATUS-JORNAL
+001534     END-IF
+001540     REWRITE CTA-REGISTRO
+001550     IF NOT ST-CONTAS-OK
+001560         DISPLAY "JUROS01: ERRO AO REGRAVAR CONTA " CTA-NUMERO
+001570                 " STATUS " WS-STATUS-CONTAS
+001580     END-IF
+001596     ADD 1 TO WS-TOTAL-PROCESSADO
+001600     ADD 1 TO WS-CONTADOR-INTERVALO
+001610     IF WS-CONTADOR-INTERVALO >= WS-INTERVALO-CHECKPOINT
+001620         PERFORM 2200-GRAVAR-CHECKPOINT THRU 2200-EXIT
+001630         MOVE ZERO TO WS-CONTADOR-INTERVALO
+001640     END-IF.
+001650 2100-EXIT.
+001660     EXIT.
+001670*
+001680 2200-GRAVAR-CHECKPOINT.
+001690     MOVE CTA-NUMERO TO CKPT-ULTIMA-CONTA-PROCESSADA
+001700     MOVE WS-TOTAL-PROCESSADO TO CKPT-QTD-PROCESSADA
+001710     MOVE WS-DATA-PROCESSAMENTO TO CKPT-DATA-PROCESSAMENTO
+001720     WRITE CKPT-REGISTRO
+001730     IF NOT ST-CHECKPT-OK
+001740         DISPLAY "JUROS01: ERRO AO GRAVAR CHECKPOINT, STATUS "
+001750                 WS-STATUS-CHECKPT
+001760     END-IF.
+001770 2200-EXIT.
+001780     EXIT.
+001790*
+001800 3000-FINALIZAR.
+001810     CLOSE CONTAS-MASTER
+001820     CLOSE CHECKPT
+001830     OPEN OUTPUT CHECKPT
+001840     CLOSE CHECKPT
+001845     CLOSE JORNAL-MOVTO
+001850     DISPLAY "-------------------------------------------------".
+001860     DISPLAY "JUROS01 - JOB DE JUROS NOTURNO CONCLUIDO".
+001870     DISPLAY "TOTAL DE CONTAS PROCESSADAS: " WS-TOTAL-PROCESSADO.
+001880     DISPLAY "-------------------------------------------------".
+001900 3000-EXIT.
+001910     EXIT.
+001920*
+001930 9999-ABENDAR.
+001940     DISPLAY "JUROS01: ENCERRADO COM ERRO - VERIFIQUE OS STATUS "
+001950             "ACIMA".
+001960     MOVE 16 TO RETURN-CODE
+001970     STOP RUN.
