@@ -0,0 +1,17 @@
+//RECON01  JOB (ACCTG),'RECONCILIACAO DIARIA',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* JOB...: RECON01                                              *
+//* DESC..: RECONCILIACAO DE FECHAMENTO DIARIO DO BANCO LIRA.    *
+//*         CLASSIFICA O JORNAL DE MOVIMENTOS (VIDE DD JORNAL)    *
+//*         POR CONTA E EMITE OS TOTAIS DE ABERTURA, DEPOSITOS,   *
+//*         SAQUES E FECHAMENTO DE CADA CONTA COM MOVIMENTO NO    *
+//*         DIA, SEGUIDOS DO TOTAL GERAL PARA CONFERENCIA.        *
+//* USO...: EXECUTAR APOS O ENCERRAMENTO DO EXPEDIENTE, ANTES DO  *
+//*         JOB NOTURNO DE JUROS (JUROS01).                       *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=RECON01
+//JORNAL   DD   DSN=BANCO.LIRA.JORNAL,DISP=SHR
+//RECWORK  DD   SPACE=(TRK,(5,5)),UNIT=SYSDA,DISP=(,DELETE)
+//JRNCLAS  DD   SPACE=(TRK,(5,5)),UNIT=SYSDA,DISP=(,DELETE)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
