@@ -0,0 +1,25 @@
+//JUROS01  JOB (ACCTG),'JUROS NOTURNO',CLASS=A,MSGCLASS=X,
+//             RESTART=STEP010
+//*--------------------------------------------------------------*
+//* JOB...: JUROS01                                              *
+//* DESC..: POSTAGEM NOTURNA DE JUROS/TAXA DE MANUTENCAO SOBRE    *
+//*         O ARQUIVO MESTRE DE CONTAS DO BANCO LIRA.             *
+//*         GRAVA CHECKPOINTS PERIODICOS (VIDE DD CHECKPT) PARA   *
+//*         PERMITIR RESTART A PARTIR DO PONTO DE FALHA SEM       *
+//*         REPOSTAR JUROS NAS CONTAS JA CONFIRMADAS.             *
+//*         CADA JUROS POSTADO E LANCADO NO JORNAL DE MOVIMENTOS  *
+//*         (VIDE DD JORNAL) PARA CONSTAR NO EXTRATO E NA         *
+//*         RECONCILIACAO DIARIA (RECON01).                      *
+//* USO...: EM CASO DE ABEND, RESUBMETER O MESMO JOB COM O        *
+//*         PARAMETRO RESTART=STEP010 (JA INCLUSO ACIMA); O       *
+//*         PROGRAMA DETECTA O CHECKPOINT PENDENTE AUTOMATICAMENTE*
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=JUROS01
+//CONTAS   DD   DSN=BANCO.LIRA.CONTAS,DISP=SHR
+//CHECKPT  DD   DSN=BANCO.LIRA.JUROS.CHECKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//JORNAL   DD   DSN=BANCO.LIRA.JORNAL,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
