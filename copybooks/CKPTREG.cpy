@@ -0,0 +1,17 @@
+000010*****************************************************************
+000020*    COPYBOOK.......: CKPTREG.cpy                               *
+000030*    DESCRICAO.......: LAYOUT DO REGISTRO DE CHECKPOINT DO JOB   *
+000040*                      NOTURNO DE JUROS (ARQUIVO CHECKPT)        *
+000050*    SISTEMA.........: BANCO LIRA - CAIXA ELETRONICO             *
+000060*****************************************************************
+000070*    HISTORICO DE ALTERACOES                                    *
+000080*    DATA       AUTOR   DESCRICAO                                *
+000090*    ---------- ------- ------------------------------------------
+000100*    2026-08-09 CL      CRIACAO DO LAYOUT - RESTART/CHECKPOINT   *
+000110*                       DO JOB DE JUROS NOTURNO                  *
+000120*****************************************************************
+000130 01  CKPT-REGISTRO.
+000140     05  CKPT-ULTIMA-CONTA-PROCESSADA    PIC 9(07).
+000150     05  CKPT-QTD-PROCESSADA              PIC 9(07).
+000160     05  CKPT-DATA-PROCESSAMENTO          PIC 9(08).
+000170     05  FILLER                           PIC X(10).
