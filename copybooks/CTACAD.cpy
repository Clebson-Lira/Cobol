@@ -0,0 +1,45 @@
+000010*****************************************************************
+000020*    COPYBOOK.......: CTACAD.cpy                                *
+000030*    DESCRICAO.......: LAYOUT DO REGISTRO MESTRE DE CONTAS       *
+000040*                      (ARQUIVO CONTAS - ACESSO INDEXADO)        *
+000050*    SISTEMA.........: BANCO LIRA - CAIXA ELETRONICO             *
+000060*****************************************************************
+000070*    HISTORICO DE ALTERACOES                                    *
+000080*    DATA       AUTOR   DESCRICAO                                *
+000090*    ---------- ------- ------------------------------------------
+000100*    2026-08-09 CL      CRIACAO DO LAYOUT - SALDO PERSISTENTE    *
+000105*    2026-08-09 CL      INCLUIDO ULTIMO SEQUENCIAL DE MOVIMENTO *
+000106*                       PARA NUMERACAO DO ARQUIVO DE JORNAL     *
+000107*    2026-08-09 CL      INCLUIDOS TIPO DE CONTA E CONTROLE DE   *
+000108*                       LIMITE DE SAQUE DIARIO                  *
+000109*    2026-08-09 CL      SALDO PASSA A ACEITAR SINAL (OVERDRAFT) *
+000111*                       E INCLUIDO LIMITE ESPECIAL (CHEQUE      *
+000112*                       ESPECIAL) POR CONTA                     *
+000113*    2026-08-09 CL      INCLUIDA SENHA DE ACESSO E CONTROLE DE  *
+000114*                       TENTATIVAS/BLOQUEIO DA CONTA            *
+000115*    2026-08-09 CL      CTA-SALDO AMPLIADO PARA 7 DIGITOS       *
+000116*                       INTEIROS, EVITANDO ESTOURO SILENCIOSO   *
+000117*                       EM CONTAS COM SALDO ACIMA DE 99999,99   *
+000118*    2026-08-09 CL      INCLUIDA DATA DO ULTIMO JUROS APLICADO  *
+000119*                       PARA EVITAR DUPLICIDADE EM REINICIO     *
+000120*****************************************************************
+000121 01  CTA-REGISTRO.
+000130     05  CTA-NUMERO              PIC 9(07).
+000140     05  CTA-NOME-CLIENTE        PIC X(30).
+000150     05  CTA-SALDO               PIC S9(07)V99 SIGN IS TRAILING
+000151                                 SEPARATE CHARACTER.
+000155     05  CTA-ULTIMO-SEQ-MOVTO    PIC 9(06).
+000157     05  CTA-TIPO-CONTA          PIC X(01).
+000158         88  CTA-TIPO-COMUM            VALUE "C".
+000159         88  CTA-TIPO-ESPECIAL         VALUE "E".
+000161     05  CTA-LIMITE-SAQUE-DIARIO PIC 9(05)V99.
+000162     05  CTA-SAQUE-ACUMULADO-DIA PIC 9(05)V99.
+000163     05  CTA-DATA-ULTIMO-SAQUE   PIC 9(08).
+000165     05  CTA-LIMITE-ESPECIAL     PIC 9(05)V99.
+000167     05  CTA-SENHA               PIC 9(04).
+000168     05  CTA-TENTATIVAS-INVALIDAS PIC 9(02).
+000169     05  CTA-STATUS-CONTA        PIC X(01).
+000170         88  CTA-CONTA-ATIVA           VALUE "A".
+000171         88  CTA-CONTA-BLOQUEADA       VALUE "B".
+000172     05  CTA-DATA-ULTIMO-JUROS   PIC 9(08).
+000173     05  FILLER                  PIC X(01).
