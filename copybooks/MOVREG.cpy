@@ -0,0 +1,29 @@
+000010*****************************************************************
+000020*    COPYBOOK.......: MOVREG.cpy                                *
+000030*    DESCRICAO.......: LAYOUT DO REGISTRO DE MOVIMENTO (JORNAL)  *
+000040*                      ARQUIVO JORNAL - DEPOSITOS E SAQUES       *
+000050*    SISTEMA.........: BANCO LIRA - CAIXA ELETRONICO             *
+000060*****************************************************************
+000070*    HISTORICO DE ALTERACOES                                    *
+000080*    DATA       AUTOR   DESCRICAO                                *
+000090*    ---------- ------- ------------------------------------------
+000100*    2026-08-09 CL      CRIACAO DO LAYOUT - JORNAL DE TRANSACOES *
+000105*    2026-08-09 CL      MOV-SALDO-RESULTANTE PASSA A ACEITAR     *
+000106*                       SINAL E AMPLIADO PARA 7 DIGITOS         *
+000107*                       INTEIROS, ACOMPANHANDO CTA-SALDO        *
+000108*    2026-08-09 CL      INCLUIDO TIPO "J" PARA LANCAMENTOS DE   *
+000109*                       JUROS, GRAVADOS PELO JOB NOTURNO        *
+000110*****************************************************************
+000120 01  MOV-REGISTRO.
+000130     05  MOV-NUMERO-CONTA        PIC 9(07).
+000140     05  MOV-SEQUENCIA           PIC 9(06).
+000150     05  MOV-DATA                PIC 9(08).
+000160     05  MOV-HORA                PIC 9(08).
+000170     05  MOV-TIPO                PIC X(01).
+000175         88  MOV-TIPO-DEPOSITO   VALUE "D".
+000176         88  MOV-TIPO-SAQUE      VALUE "S".
+000177         88  MOV-TIPO-JUROS      VALUE "J".
+000180     05  MOV-VALOR               PIC 9(05)V99.
+000190     05  MOV-SALDO-RESULTANTE    PIC S9(07)V99 SIGN IS TRAILING
+000191                                 SEPARATE CHARACTER.
+000200     05  FILLER                  PIC X(08).
