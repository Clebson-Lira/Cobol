@@ -1,39 +1,162 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CAIXA.
        AUTHOR. "Clebson Lira".
+      *****************************************************************
+      *    HISTORICO DE MANUTENCAO                                   *
+      *    DATA       AUTOR   DESCRICAO                               *
+      *    ---------- ------- -----------------------------------------
+      *    2026-08-09 CL      SALDO PASSA A SER PERSISTIDO NO ARQUIVO  *
+      *                       MESTRE DE CONTAS (CONTAS), ABERTO NO     *
+      *                       INICIO DO PROCESSAMENTO E REGRAVADO A    *
+      *                       CADA TRANSACAO, PARA SOBREVIVER A UMA    *
+      *                       QUEDA/REINICIO DO PROGRAMA.              *
+      *    2026-08-09 CL      INCLUIDO ARQUIVO DE JORNAL (MOVIMENTOS)  *
+      *                       PARA REGISTRAR DEPOSITOS E SAQUES        *
+      *    2026-08-09 CL      MENU PASSA A SOLICITAR A CONTA DO        *
+      *                       CLIENTE E LOCALIZA-LA NO ARQUIVO MESTRE, *
+      *                       PERMITINDO ATENDER VARIAS CONTAS NUMA SO *
+      *                       EXECUCAO DO PROGRAMA.                    *
+      *    2026-08-09 CL      INCLUIDA OPCAO 5 - EXTRATO, QUE LE O     *
+      *                       JORNAL DA CONTA ATUAL E IMPRIME O        *
+      *                       HISTORICO COM TOTAIS DO PERIODO.         *
+      *    2026-08-09 CL      INCLUIDO LIMITE DE SAQUE DIARIO POR      *
+      *                       TIPO DE CONTA E VALIDACAO DE CLASSE NOS  *
+      *                       VALORES DIGITADOS, PARA NAO ABENDAR COM  *
+      *                       ENTRADA NAO NUMERICA.                    *
+      *    2026-08-09 CL      SAQUE PASSA A ACEITAR LIMITE ESPECIAL    *
+      *                       (CHEQUE ESPECIAL), PERMITINDO SALDO      *
+      *                       NEGATIVO ATE O LIMITE APROVADO.          *
+      *    2026-08-09 CL      MENU PASSA A EXIGIR SENHA DA CONTA ANTES *
+      *                       DE LIBERAR AS TRANSACOES. TENTATIVAS     *
+      *                       INVALIDAS SAO CONTADAS E A CONTA E       *
+      *                       BLOQUEADA APOS EXCEDIDO O LIMITE.        *
+      *    2026-08-09 CL      WS-SALDO E WS-SALDO-FORMATADO AMPLIADOS  *
+      *                       PARA 7 DIGITOS INTEIROS (COM PONTUACAO   *
+      *                       DE MILHAR), EVITANDO ESTOURO SILENCIOSO  *
+      *                       EM SALDOS ACIMA DE 99999,99. O DEPOSITO  *
+      *                       PASSA A TRATAR ON SIZE ERROR NO CALCULO  *
+      *                       DO NOVO SALDO.                           *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTAS-MASTER ASSIGN TO "CONTAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTA-NUMERO
+               FILE STATUS IS WS-STATUS-CONTAS.
+           SELECT JORNAL-MOVTO ASSIGN TO "JORNAL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-JORNAL.
        DATA DIVISION.
+           FILE SECTION.
+           FD  CONTAS-MASTER
+               LABEL RECORD IS STANDARD.
+           COPY CTACAD.
+           FD  JORNAL-MOVTO
+               LABEL RECORD IS STANDARD.
+           COPY MOVREG.
            WORKING-STORAGE SECTION.
            77 WS-OPCAO PIC X(2).
+           77 WS-DEPOSITO-ENTRADA PIC X(7) JUSTIFIED RIGHT
+               VALUE SPACES.
+           77 WS-SAQUE-ENTRADA PIC X(7) JUSTIFIED RIGHT VALUE SPACES.
            77 WS-DEPOSITO PIC 9(5)V99 VALUE ZERO.
            77 WS-SAQUE PIC 9(5)V99 VALUE ZERO.
-           77 WS-SALDO PIC 9(5)V99 VALUE ZERO.
-           77 WS-SALDO-FORMATADO PIC ZZZZZ.99.
+           77 WS-SAQUE-PERMITIDO PIC X VALUE "S".
+               88 SW-SAQUE-PERMITIDO VALUE "S".
+           77 WS-LIMITE-SAQUE-COMUM PIC 9(5)V99 VALUE 500.00.
+           77 WS-LIMITE-SAQUE-ESPECIAL PIC 9(5)V99 VALUE 2000.00.
+           77 WS-LIMITE-ESPECIAL-PADRAO PIC 9(5)V99 VALUE 200.00.
+           77 WS-SALDO PIC S9(7)V99 VALUE ZERO.
+           77 WS-SALDO-FORMATADO PIC -Z,ZZZ,ZZZ.99.
            77 WS-FIM-EXECUCAO PIC X VALUE "N".
+           77 WS-NUMERO-CONTA-SEED PIC 9(7) VALUE 1.
+           77 WS-NUMERO-CONTA PIC 9(7) VALUE ZERO.
+           77 WS-CONTA-ENCONTRADA PIC X VALUE "N".
+               88 SW-CONTA-ENCONTRADA VALUE "S".
+           77 WS-SENHA-ENTRADA PIC X(4) VALUE SPACES.
+           77 WS-AUTENTICADO PIC X VALUE "N".
+               88 SW-AUTENTICADO VALUE "S".
+           77 WS-ULTIMA-CONTA-AUTENTICADA PIC 9(7) VALUE ZERO.
+           77 WS-MAX-TENTATIVAS PIC 9(2) COMP VALUE 3.
+           77 WS-STATUS-CONTAS PIC X(2) VALUE "00".
+               88 ST-CONTAS-OK VALUE "00".
+               88 ST-CONTAS-NAO-ENCONTRADA VALUE "23".
+               88 ST-CONTAS-INEXISTENTE VALUE "35".
+           77 WS-STATUS-JORNAL PIC X(2) VALUE "00".
+               88 ST-JORNAL-OK VALUE "00".
+           77 WS-DATA-SISTEMA PIC 9(8) VALUE ZERO.
+           77 WS-HORA-SISTEMA PIC 9(8) VALUE ZERO.
+           77 WS-FIM-JORNAL PIC X VALUE "N".
+               88 SW-FIM-JORNAL VALUE "S".
+           77 WS-TOTAL-DEPOSITOS PIC 9(7)V99 VALUE ZERO.
+           77 WS-TOTAL-SAQUES PIC 9(7)V99 VALUE ZERO.
+           77 WS-TOTAL-JUROS PIC 9(7)V99 VALUE ZERO.
+           77 WS-QTD-MOVIMENTOS PIC 9(5) COMP VALUE ZERO.
+           77 WS-MOV-VALOR-FORMATADO PIC Z,ZZZ,ZZZ.99.
+           77 WS-MOV-SALDO-FORMATADO PIC -Z,ZZZ,ZZZ.99.
+           77 WS-NOME-NOVA-CONTA PIC X(30) VALUE SPACES.
+           77 WS-TIPO-NOVA-CONTA PIC X VALUE "C".
        PROCEDURE DIVISION.
            MAIN-PROCESS.
+               PERFORM P005-ABRIR-ARQUIVOS
                PERFORM UNTIL WS-FIM-EXECUCAO = "S"
                    PERFORM P001-MENU1
                END-PERFORM
+               PERFORM P009-FECHAR-ARQUIVOS
                DISPLAY "OBRIGADO POR USAR O BANCO LIRA. VOLTE SEMPRE!"
                STOP RUN.
 
            P001-MENU1.
                PERFORM P000-TITULO
+               DISPLAY "NUMERO DA CONTA: "
+               ACCEPT WS-NUMERO-CONTA
+               PERFORM P010-LOCALIZAR-CONTA
+               IF NOT SW-CONTA-ENCONTRADA THEN
+                   MOVE "N" TO WS-AUTENTICADO
+                   MOVE ZERO TO WS-ULTIMA-CONTA-AUTENTICADA
+                   DISPLAY "CONTA NAO ENCONTRADA"
+               ELSE
+                   DISPLAY "CONTA: " WS-NUMERO-CONTA
+                           "  CLIENTE: " CTA-NOME-CLIENTE
+                   IF SW-AUTENTICADO
+                       AND WS-NUMERO-CONTA = WS-ULTIMA-CONTA-AUTENTICADA
+                       THEN
+                       CONTINUE
+                   ELSE
+                       PERFORM P015-AUTENTICAR
+                   END-IF
+               END-IF
                DISPLAY "1 - DEPOSITO".
                DISPLAY "2 - SAQUE".
                DISPLAY "3 - SALDO".
                DISPLAY "4 - SAIR".
+               DISPLAY "5 - EXTRATO".
+               DISPLAY "6 - ABRIR NOVA CONTA".
                ACCEPT WS-OPCAO
                EVALUATE WS-OPCAO
-                   WHEN "1" 
-                       PERFORM P002-DEPOSITO
-                   WHEN "2" 
-                       PERFORM P003-SAQUE
-                   WHEN "3" 
-                       PERFORM P004-SALDO
-                   WHEN "4" 
+                   WHEN "1"
+                       IF SW-AUTENTICADO THEN
+                           PERFORM P002-DEPOSITO
+                       END-IF
+                   WHEN "2"
+                       IF SW-AUTENTICADO THEN
+                           PERFORM P003-SAQUE
+                       END-IF
+                   WHEN "3"
+                       IF SW-AUTENTICADO THEN
+                           PERFORM P004-SALDO
+                       END-IF
+                   WHEN "4"
                        DISPLAY "SAINDO DO SISTEMA..."
                        MOVE "S" TO WS-FIM-EXECUCAO
+                   WHEN "5"
+                       IF SW-AUTENTICADO THEN
+                           PERFORM P011-EXTRATO
+                       END-IF
+                   WHEN "6"
+                       PERFORM P016-ABRIR-CONTA
                    WHEN OTHER
                        DISPLAY "OPCAO INVALIDA, TENTE NOVAMENTE."
                END-EVALUATE.
@@ -46,34 +169,335 @@
            P002-DEPOSITO.
                PERFORM P000-TITULO
                DISPLAY "VALOR DO DEPOSITO: "
-               ACCEPT WS-DEPOSITO
-               IF WS-DEPOSITO > 0 THEN
-                   COMPUTE WS-SALDO = WS-SALDO + WS-DEPOSITO
-                   DISPLAY "DEPOSITO DE R$ " WS-DEPOSITO " REALIZADO COM SUCESSO"
-                   MOVE WS-SALDO TO WS-SALDO-FORMATADO
-                   DISPLAY "NOVO SALDO: R$ " WS-SALDO-FORMATADO
+               ACCEPT WS-DEPOSITO-ENTRADA
+               INSPECT WS-DEPOSITO-ENTRADA
+                   REPLACING LEADING SPACES BY ZEROS
+               IF WS-DEPOSITO-ENTRADA NOT NUMERIC THEN
+                   DISPLAY "VALOR INVALIDO, DIGITE NOVAMENTE"
                ELSE
-                   DISPLAY "VALOR DE DEPOSITO INVALIDO"
+                   MOVE WS-DEPOSITO-ENTRADA TO WS-DEPOSITO
+                   IF WS-DEPOSITO > 0 THEN
+                       COMPUTE WS-SALDO = WS-SALDO + WS-DEPOSITO
+                           ON SIZE ERROR
+                               DISPLAY "SALDO EXCEDE O LIMITE DO "
+                                       "SISTEMA, DEPOSITO NAO "
+                                       "REALIZADO"
+                           NOT ON SIZE ERROR
+                               MOVE "D" TO MOV-TIPO
+                               MOVE WS-DEPOSITO TO MOV-VALOR
+                               PERFORM P008-GRAVAR-MOVIMENTO
+                               DISPLAY "DEPOSITO DE R$ " WS-DEPOSITO
+                                       " REALIZADO COM SUCESSO"
+                               MOVE WS-SALDO TO WS-SALDO-FORMATADO
+                               DISPLAY "NOVO SALDO: R$ "
+                                       WS-SALDO-FORMATADO
+                       END-COMPUTE
+                   ELSE
+                       DISPLAY "VALOR DE DEPOSITO INVALIDO"
+                   END-IF
                END-IF.
 
            P003-SAQUE.
                PERFORM P000-TITULO
                DISPLAY "VALOR DO SAQUE: "
-               ACCEPT WS-SAQUE
-               IF WS-SAQUE > 0 THEN
-                   IF WS-SAQUE > WS-SALDO THEN
-                       DISPLAY "SALDO INSUFICIENTE"
+               ACCEPT WS-SAQUE-ENTRADA
+               INSPECT WS-SAQUE-ENTRADA
+                   REPLACING LEADING SPACES BY ZEROS
+               IF WS-SAQUE-ENTRADA NOT NUMERIC THEN
+                   DISPLAY "VALOR INVALIDO, DIGITE NOVAMENTE"
+               ELSE
+                   MOVE WS-SAQUE-ENTRADA TO WS-SAQUE
+                   IF WS-SAQUE > 0 THEN
+                       PERFORM P013-VERIFICAR-LIMITE-DIARIO
+                       IF SW-SAQUE-PERMITIDO THEN
+                           PERFORM P014-EFETIVAR-SAQUE
+                       END-IF
                    ELSE
-                       COMPUTE WS-SALDO = WS-SALDO - WS-SAQUE
-                       DISPLAY "SAQUE DE R$ " WS-SAQUE " REALIZADO COM SUCESSO"
-                       MOVE WS-SALDO TO WS-SALDO-FORMATADO
-                       DISPLAY "NOVO SALDO: R$ " WS-SALDO-FORMATADO
+                       DISPLAY "VALOR DE SAQUE INVALIDO"
                    END-IF
-               ELSE
-                   DISPLAY "VALOR DE SAQUE INVALIDO"
                END-IF.
 
            P004-SALDO.
                PERFORM P000-TITULO
                MOVE WS-SALDO TO WS-SALDO-FORMATADO
                DISPLAY "SALDO ATUAL: R$ " WS-SALDO-FORMATADO.
+
+      *----------------------------------------------------------------
+      *    P005-ABRIR-ARQUIVOS
+      *    ABRE O ARQUIVO MESTRE DE CONTAS EM I-O. SE O ARQUIVO AINDA
+      *    NAO EXISTIR (PRIMEIRA EXECUCAO), CRIA-O COM A CONTA PADRAO
+      *    ZERADA ANTES DE REABRI-LO PARA ATUALIZACAO.
+      *----------------------------------------------------------------
+           P005-ABRIR-ARQUIVOS.
+               OPEN I-O CONTAS-MASTER
+               IF ST-CONTAS-INEXISTENTE THEN
+                   OPEN OUTPUT CONTAS-MASTER
+                   MOVE WS-NUMERO-CONTA-SEED TO CTA-NUMERO
+                   MOVE "CLIENTE PADRAO" TO CTA-NOME-CLIENTE
+                   MOVE ZERO TO CTA-SALDO
+                   MOVE ZERO TO CTA-ULTIMO-SEQ-MOVTO
+                   MOVE "C" TO CTA-TIPO-CONTA
+                   MOVE WS-LIMITE-SAQUE-COMUM TO CTA-LIMITE-SAQUE-DIARIO
+                   MOVE ZERO TO CTA-SAQUE-ACUMULADO-DIA
+                   MOVE ZERO TO CTA-DATA-ULTIMO-SAQUE
+                   MOVE WS-LIMITE-ESPECIAL-PADRAO TO CTA-LIMITE-ESPECIAL
+                   MOVE 1234 TO CTA-SENHA
+                   MOVE ZERO TO CTA-TENTATIVAS-INVALIDAS
+                   MOVE "A" TO CTA-STATUS-CONTA
+                   MOVE ZERO TO CTA-DATA-ULTIMO-JUROS
+                   WRITE CTA-REGISTRO
+                   CLOSE CONTAS-MASTER
+                   OPEN I-O CONTAS-MASTER
+               END-IF
+               OPEN EXTEND JORNAL-MOVTO
+               IF NOT ST-JORNAL-OK THEN
+                   CLOSE JORNAL-MOVTO
+                   OPEN OUTPUT JORNAL-MOVTO
+                   CLOSE JORNAL-MOVTO
+                   OPEN EXTEND JORNAL-MOVTO
+               END-IF.
+
+      *----------------------------------------------------------------
+      *    P007-GRAVAR-CONTA
+      *    REGRAVA O SALDO ATUAL NO ARQUIVO MESTRE DE CONTAS, DE FORMA
+      *    QUE A TRANSACAO SOBREVIVA A UM REINICIO DO PROGRAMA.
+      *----------------------------------------------------------------
+           P007-GRAVAR-CONTA.
+               MOVE WS-NUMERO-CONTA TO CTA-NUMERO
+               MOVE WS-SALDO TO CTA-SALDO
+               REWRITE CTA-REGISTRO
+               IF NOT ST-CONTAS-OK THEN
+                   DISPLAY "AVISO: FALHA AO ATUALIZAR A CONTA (STATUS "
+                           WS-STATUS-CONTAS ")"
+               END-IF.
+
+      *----------------------------------------------------------------
+      *    P008-GRAVAR-MOVIMENTO
+      *    GRAVA UM REGISTRO NO JORNAL DE MOVIMENTOS (DEPOSITO OU
+      *    SAQUE) COM DATA, HORA, SEQUENCIA E SALDO RESULTANTE, PARA
+      *    PERMITIR A RECONSTITUICAO DE UM DIA DE MOVIMENTACAO.
+      *    MOV-TIPO E MOV-VALOR DEVEM SER PREENCHIDOS PELO CHAMADOR.
+      *----------------------------------------------------------------
+           P008-GRAVAR-MOVIMENTO.
+               ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+               ACCEPT WS-HORA-SISTEMA FROM TIME
+               ADD 1 TO CTA-ULTIMO-SEQ-MOVTO
+               MOVE CTA-NUMERO TO MOV-NUMERO-CONTA
+               MOVE CTA-ULTIMO-SEQ-MOVTO TO MOV-SEQUENCIA
+               MOVE WS-DATA-SISTEMA TO MOV-DATA
+               MOVE WS-HORA-SISTEMA TO MOV-HORA
+               MOVE WS-SALDO TO MOV-SALDO-RESULTANTE
+               WRITE MOV-REGISTRO
+               IF NOT ST-JORNAL-OK THEN
+                   DISPLAY "AVISO: FALHA AO GRAVAR NO JORNAL (STATUS "
+                           WS-STATUS-JORNAL ")"
+               END-IF
+               PERFORM P007-GRAVAR-CONTA.
+
+      *----------------------------------------------------------------
+      *    P009-FECHAR-ARQUIVOS
+      *    FECHA OS ARQUIVOS ABERTOS PELO PROGRAMA ANTES DO STOP RUN.
+      *----------------------------------------------------------------
+           P009-FECHAR-ARQUIVOS.
+               CLOSE CONTAS-MASTER
+               CLOSE JORNAL-MOVTO.
+
+      *----------------------------------------------------------------
+      *    P010-LOCALIZAR-CONTA
+      *    LOCALIZA NO ARQUIVO MESTRE A CONTA INFORMADA PELO OPERADOR
+      *    (WS-NUMERO-CONTA) E CARREGA O SALDO ATUAL EM WS-SALDO, DE
+      *    MODO QUE UMA UNICA EXECUCAO DO PROGRAMA POSSA ATENDER
+      *    VARIOS CLIENTES COM SALDOS DISTINTOS.
+      *----------------------------------------------------------------
+           P010-LOCALIZAR-CONTA.
+               MOVE "N" TO WS-CONTA-ENCONTRADA
+               MOVE WS-NUMERO-CONTA TO CTA-NUMERO
+               READ CONTAS-MASTER
+               IF ST-CONTAS-OK THEN
+                   MOVE "S" TO WS-CONTA-ENCONTRADA
+                   MOVE CTA-SALDO TO WS-SALDO
+               ELSE
+                   MOVE ZERO TO WS-SALDO
+               END-IF.
+
+      *----------------------------------------------------------------
+      *    P011-EXTRATO
+      *    PERCORRE O JORNAL DE MOVIMENTOS DO INICIO AO FIM, IMPRIMINDO
+      *    APENAS OS LANCAMENTOS DA CONTA ATUAL (DATA, TIPO, VALOR E
+      *    SALDO RESULTANTE) E ACUMULANDO OS TOTAIS DO PERIODO.
+      *----------------------------------------------------------------
+           P011-EXTRATO.
+               PERFORM P000-TITULO
+               DISPLAY "EXTRATO DA CONTA: " WS-NUMERO-CONTA
+               DISPLAY "DATA       TIPO  VALOR      SALDO"
+               CLOSE JORNAL-MOVTO
+               OPEN INPUT JORNAL-MOVTO
+               MOVE ZERO TO WS-TOTAL-DEPOSITOS
+               MOVE ZERO TO WS-TOTAL-SAQUES
+               MOVE ZERO TO WS-TOTAL-JUROS
+               MOVE ZERO TO WS-QTD-MOVIMENTOS
+               MOVE "N" TO WS-FIM-JORNAL
+               PERFORM UNTIL SW-FIM-JORNAL
+                   READ JORNAL-MOVTO
+                       AT END
+                           MOVE "S" TO WS-FIM-JORNAL
+                       NOT AT END
+                           PERFORM P012-IMPRIMIR-MOVIMENTO
+                   END-READ
+               END-PERFORM
+               CLOSE JORNAL-MOVTO
+               OPEN EXTEND JORNAL-MOVTO
+               DISPLAY "-------------------------------".
+               DISPLAY "TOTAL DE DEPOSITOS.: R$ " WS-TOTAL-DEPOSITOS
+               DISPLAY "TOTAL DE SAQUES....: R$ " WS-TOTAL-SAQUES
+               DISPLAY "TOTAL DE JUROS.....: R$ " WS-TOTAL-JUROS
+               DISPLAY "QTD DE LANCAMENTOS.: " WS-QTD-MOVIMENTOS
+               MOVE WS-SALDO TO WS-SALDO-FORMATADO
+               DISPLAY "SALDO ATUAL........: R$ " WS-SALDO-FORMATADO.
+
+      *----------------------------------------------------------------
+      *    P012-IMPRIMIR-MOVIMENTO
+      *    IMPRIME UMA LINHA DO EXTRATO E ATUALIZA OS TOTAIS DE
+      *    CONTROLE, QUANDO O REGISTRO LIDO PERTENCE A CONTA ATUAL.
+      *----------------------------------------------------------------
+           P012-IMPRIMIR-MOVIMENTO.
+               IF MOV-NUMERO-CONTA = WS-NUMERO-CONTA THEN
+                   ADD 1 TO WS-QTD-MOVIMENTOS
+                   MOVE MOV-VALOR TO WS-MOV-VALOR-FORMATADO
+                   MOVE MOV-SALDO-RESULTANTE TO WS-MOV-SALDO-FORMATADO
+                   DISPLAY MOV-DATA "   " MOV-TIPO "     "
+                           WS-MOV-VALOR-FORMATADO
+                           "   " WS-MOV-SALDO-FORMATADO
+                   IF MOV-TIPO-DEPOSITO THEN
+                       ADD MOV-VALOR TO WS-TOTAL-DEPOSITOS
+                   END-IF
+                   IF MOV-TIPO-SAQUE THEN
+                       ADD MOV-VALOR TO WS-TOTAL-SAQUES
+                   END-IF
+                   IF MOV-TIPO-JUROS THEN
+                       ADD MOV-VALOR TO WS-TOTAL-JUROS
+                   END-IF
+               END-IF.
+
+      *----------------------------------------------------------------
+      *    P013-VERIFICAR-LIMITE-DIARIO
+      *    ZERA O ACUMULADO DE SAQUES QUANDO A DATA MUDA E CONFERE SE
+      *    O SAQUE PEDIDO CABE DENTRO DO LIMITE DIARIO DA CONTA
+      *    (CTA-LIMITE-SAQUE-DIARIO, DEFINIDO PELO TIPO DE CONTA).
+      *----------------------------------------------------------------
+           P013-VERIFICAR-LIMITE-DIARIO.
+               MOVE "S" TO WS-SAQUE-PERMITIDO
+               ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+               IF WS-DATA-SISTEMA NOT = CTA-DATA-ULTIMO-SAQUE THEN
+                   MOVE ZERO TO CTA-SAQUE-ACUMULADO-DIA
+                   MOVE WS-DATA-SISTEMA TO CTA-DATA-ULTIMO-SAQUE
+               END-IF
+               IF CTA-SAQUE-ACUMULADO-DIA + WS-SAQUE
+                       > CTA-LIMITE-SAQUE-DIARIO THEN
+                   DISPLAY "LIMITE DIARIO DE SAQUE EXCEDIDO"
+                   MOVE "N" TO WS-SAQUE-PERMITIDO
+               END-IF.
+
+      *----------------------------------------------------------------
+      *    P014-EFETIVAR-SAQUE
+      *    CONFERE O SALDO DISPONIVEL, SOMADO AO LIMITE ESPECIAL (CHE-
+      *    QUE ESPECIAL) APROVADO PARA A CONTA, E, SE SUFICIENTE,
+      *    EFETIVA O SAQUE: ATUALIZA O SALDO (QUE PODE FICAR NEGATIVO
+      *    DENTRO DO LIMITE), O ACUMULADO DIARIO E O JORNAL.
+      *----------------------------------------------------------------
+           P014-EFETIVAR-SAQUE.
+               IF WS-SAQUE > WS-SALDO + CTA-LIMITE-ESPECIAL THEN
+                   DISPLAY "SALDO E LIMITE ESPECIAL INSUFICIENTES"
+               ELSE
+                   COMPUTE WS-SALDO = WS-SALDO - WS-SAQUE
+                   ADD WS-SAQUE TO CTA-SAQUE-ACUMULADO-DIA
+                   MOVE "S" TO MOV-TIPO
+                   MOVE WS-SAQUE TO MOV-VALOR
+                   PERFORM P008-GRAVAR-MOVIMENTO
+                   DISPLAY "SAQUE DE R$ " WS-SAQUE
+                           " REALIZADO COM SUCESSO"
+                   MOVE WS-SALDO TO WS-SALDO-FORMATADO
+                   DISPLAY "NOVO SALDO: R$ " WS-SALDO-FORMATADO
+               END-IF.
+
+      *----------------------------------------------------------------
+      *    P015-AUTENTICAR
+      *    EXIGE A SENHA DA CONTA LOCALIZADA ANTES DE LIBERAR QUALQUER
+      *    TRANSACAO. TENTATIVAS INVALIDAS SAO CONTADAS NO PROPRIO
+      *    REGISTRO DA CONTA; AO ATINGIR WS-MAX-TENTATIVAS, A CONTA E
+      *    BLOQUEADA E PASSA A RECUSAR NOVAS TENTATIVAS DE ACESSO.
+      *----------------------------------------------------------------
+           P015-AUTENTICAR.
+               MOVE "N" TO WS-AUTENTICADO
+               MOVE ZERO TO WS-ULTIMA-CONTA-AUTENTICADA
+               IF CTA-CONTA-BLOQUEADA THEN
+                   DISPLAY "CONTA BLOQUEADA POR TENTATIVAS INVALIDAS. "
+                           "PROCURE A AGENCIA."
+               ELSE
+                   DISPLAY "SENHA: "
+                   ACCEPT WS-SENHA-ENTRADA
+                   IF WS-SENHA-ENTRADA = CTA-SENHA THEN
+                       MOVE "S" TO WS-AUTENTICADO
+                       MOVE WS-NUMERO-CONTA
+                            TO WS-ULTIMA-CONTA-AUTENTICADA
+                       MOVE ZERO TO CTA-TENTATIVAS-INVALIDAS
+                       PERFORM P007-GRAVAR-CONTA
+                   ELSE
+                       DISPLAY "SENHA INVALIDA"
+                       ADD 1 TO CTA-TENTATIVAS-INVALIDAS
+                       IF CTA-TENTATIVAS-INVALIDAS >= WS-MAX-TENTATIVAS
+                       THEN
+                           MOVE "B" TO CTA-STATUS-CONTA
+                           DISPLAY "CONTA BLOQUEADA POR EXCESSO DE "
+                                   "TENTATIVAS INVALIDAS"
+                       END-IF
+                       PERFORM P007-GRAVAR-CONTA
+                   END-IF
+               END-IF.
+
+      *----------------------------------------------------------------
+      *    P016-ABRIR-CONTA
+      *    CADASTRA UMA NOVA CONTA COM O NUMERO DIGITADO NO MENU,
+      *    QUANDO ESSE NUMERO AINDA NAO CONSTA NO ARQUIVO MESTRE.
+      *    O TIPO ESCOLHIDO (COMUM OU ESPECIAL) DEFINE O LIMITE DE
+      *    SAQUE DIARIO INICIAL DA CONTA.
+      *----------------------------------------------------------------
+           P016-ABRIR-CONTA.
+               IF SW-CONTA-ENCONTRADA THEN
+                   DISPLAY "CONTA " WS-NUMERO-CONTA " JA EXISTE"
+               ELSE
+                   DISPLAY "ABERTURA DE NOVA CONTA " WS-NUMERO-CONTA
+                   DISPLAY "NOME DO CLIENTE: "
+                   ACCEPT WS-NOME-NOVA-CONTA
+                   DISPLAY "TIPO DE CONTA (C-COMUM / E-ESPECIAL): "
+                   ACCEPT WS-TIPO-NOVA-CONTA
+                   MOVE WS-NUMERO-CONTA TO CTA-NUMERO
+                   MOVE WS-NOME-NOVA-CONTA TO CTA-NOME-CLIENTE
+                   MOVE ZERO TO CTA-SALDO
+                   MOVE ZERO TO CTA-ULTIMO-SEQ-MOVTO
+                   IF WS-TIPO-NOVA-CONTA = "E" THEN
+                       MOVE "E" TO CTA-TIPO-CONTA
+                       MOVE WS-LIMITE-SAQUE-ESPECIAL
+                           TO CTA-LIMITE-SAQUE-DIARIO
+                   ELSE
+                       MOVE "C" TO CTA-TIPO-CONTA
+                       MOVE WS-LIMITE-SAQUE-COMUM
+                           TO CTA-LIMITE-SAQUE-DIARIO
+                   END-IF
+                   MOVE ZERO TO CTA-SAQUE-ACUMULADO-DIA
+                   MOVE ZERO TO CTA-DATA-ULTIMO-SAQUE
+                   MOVE WS-LIMITE-ESPECIAL-PADRAO TO CTA-LIMITE-ESPECIAL
+                   DISPLAY "SENHA DA CONTA (4 DIGITOS): "
+                   ACCEPT CTA-SENHA
+                   MOVE ZERO TO CTA-TENTATIVAS-INVALIDAS
+                   MOVE "A" TO CTA-STATUS-CONTA
+                   MOVE ZERO TO CTA-DATA-ULTIMO-JUROS
+                   WRITE CTA-REGISTRO
+                   IF ST-CONTAS-OK THEN
+                       DISPLAY "CONTA ABERTA COM SUCESSO"
+                       MOVE "S" TO WS-CONTA-ENCONTRADA
+                   ELSE
+                       DISPLAY "ERRO AO ABRIR CONTA, STATUS "
+                               WS-STATUS-CONTAS
+                   END-IF
+               END-IF.
